@@ -5,44 +5,604 @@
       * Validates a debit (bet or withdrawal) against current balance.
       *
       * Input  (environment variables):
-      *   BALANCE_CENTS   - current balance in cents (integer)
-      *   DEBIT_CENTS     - amount to debit in cents (integer)
+      *   PLAYER_ID       - account identifier; key into ACCOUNT-MASTER
+      *   MODE            - SINGLE (default) or MULTI
       *
-      * Output (stdout, key=value lines):
-      *   STATUS          - OK or INSUFFICIENT
-      *   NEW_BALANCE_CENTS - balance after debit (only valid if OK)
+      *   SINGLE mode also reads:
+      *     DEBIT_CENTS   - amount to debit in cents (integer)
+      *     TABLE_ID      - table identifier; key into TABLE-LIMITS.
+      *                     Optional - when blank or not on file, no
+      *                     bet-limit check is applied.
+      *
+      *   MULTI mode validates a whole split / double-down action as
+      *   one all-or-nothing unit instead of one amount at a time, so
+      *   the second or third bet of the action can't be approved (or
+      *   rejected) against a balance that doesn't yet reflect the
+      *   first bet. It reads the queue of debits for this one
+      *   account from this invocation's DBQUEUE.<PLAYER_ID> file (see
+      *   copybooks/MULTIDR.cpy) instead of DEBIT_CENTS/TABLE_ID. Each
+      *   queued entry's MD-PLAYER-ID is cross-checked against
+      *   PLAYER_ID as it is loaded (STATUS=PLAYER-MISMATCH if not),
+      *   and a queue of more than 20 entries is rejected outright
+      *   (STATUS=BATCH-TOO-LARGE) rather than overrunning the batch
+      *   table. A missing or empty queue file loads zero entries and
+      *   is rejected outright too (STATUS=EMPTY-BATCH) rather than
+      *   silently approving a no-op batch.
+      *
+      * The current balance is read from the ACCOUNT-MASTER file keyed
+      * on PLAYER_ID (see copybooks/ACCTMAST.cpy) and rewritten there
+      * as part of this run, rather than trusted from the caller, so
+      * concurrent calls for the same player serialize through the
+      * file instead of racing on a stale balance. An unknown
+      * PLAYER_ID is treated as a brand-new account starting at zero
+      * (and will almost always come back INSUFFICIENT).
+      *
+      * When a TABLE_ID (SINGLE) or MD-TABLE-ID (MULTI) is supplied
+      * and found on the TABLE-LIMITS file (see copybooks/TBLLIMIT.cpy),
+      * a debit outside that table's configured min/max bet is
+      * rejected with STATUS=LIMIT-EXCEEDED before funds are checked.
+      *
+      * Output:
+      *   One XFER-RESPONSE-RECORD written to this invocation's
+      *   response file - XFERRESP.<PLAYER_ID> (see
+      *   copybooks/XFERRESP.cpy), not a single shared XFERRESP, so
+      *   concurrent calls for different players never clobber one
+      *   another's result:
+      *     XFER-STATUS              - OK, INSUFFICIENT,
+      *                                LIMIT-EXCEEDED,
+      *                                BATCH-TOO-LARGE,
+      *                                PLAYER-MISMATCH or
+      *                                EMPTY-BATCH
+      *     XFER-NEW-BALANCE-CENTS   - balance after the debit(s)
+      *                                (only meaningful if OK)
+      *     XFER-AMOUNT-CENTS        - DEBIT_CENTS (SINGLE) or the
+      *                                batch total (MULTI)
+      *     XFER-ERROR-CODE          - 0000 unless rejected outright
+      *                                (see error codes below)
+      *
+      * Side effect:
+      *   Appends one record per debit to the transaction journal
+      *   (TXNJRNL), approved or not, so bet/withdrawal debits can be
+      *   reconciled against a dispute later. See
+      *   copybooks/JRNLREC.cpy. Every debit that comes back
+      *   STATUS=INSUFFICIENT is also appended to the exception file
+      *   (EXCPTN, see copybooks/EXCPREC.cpy) for pattern detection
+      *   (stolen credentials, chip-dumping) without having to scan
+      *   the whole journal for rejections.
+      *
+      * Error codes: 1002 = DEBIT_CENTS was not positive (SINGLE mode)
       *
       * Exit code: 0 = success, 1 = error
+      *
+      * Modification history:
+      *   2026-08-09  Added append-only transaction journal entry.
+      *   2026-08-09  Balance now comes from the ACCOUNT-MASTER file
+      *               instead of the BALANCE_CENTS environment
+      *               variable.
+      *   2026-08-09  Added table bet-limit lookup (STATUS=
+      *               LIMIT-EXCEEDED).
+      *   2026-08-09  Added MODE=MULTI atomic batch-debit mode for
+      *               split / double-down hands.
+      *   2026-08-09  Replaced stdout STATUS=/NEW_BALANCE_CENTS= lines
+      *               with a fixed XFER-RESPONSE-RECORD written to the
+      *               response file.
+      *   2026-08-09  Added insufficient-funds exception file.
+      *   2026-08-09  Response and queue files are now per-player
+      *               (XFERRESP.<PLAYER_ID>, DBQUEUE.<PLAYER_ID>)
+      *               instead of shared XFERRESP/DBQUEUE, so
+      *               concurrent calls for different players don't
+      *               clobber or cross-read each other's data.
+      *               MD-PLAYER-ID is cross-checked against PLAYER_ID
+      *               (STATUS=PLAYER-MISMATCH) and a queue over 20
+      *               entries is rejected (STATUS=BATCH-TOO-LARGE)
+      *               instead of overrunning the batch table.
+      *               DEBIT_CENTS is now validated before
+      *               ACCOUNT-MASTER is opened, same as CALC-CREDIT,
+      *               and that rejection is now journaled too. The
+      *               batch total (XFER-AMOUNT-CENTS) now always
+      *               sums every queued entry, even when an earlier
+      *               entry already tripped a table-limit rejection.
+      *   2026-08-09  Account is now opened and read before the
+      *               DEBIT_CENTS validity check instead of after, so
+      *               an outright-rejected call journals the player's
+      *               real balance rather than zero. SINGLE-mode
+      *               rejections (LIMIT-EXCEEDED, INSUFFICIENT) now
+      *               journal the real, unchanged balance as well,
+      *               while XFER-NEW-BALANCE-CENTS still comes back
+      *               zero on rejection as documented.
+      *   2026-08-09  MULTI-mode JOURNAL-BATCH-PARA no longer journals
+      *               a rejected batch's entries against the
+      *               hypothetical running-balance chain - every entry
+      *               of a rejected batch now journals the real,
+      *               unchanged balance instead, since nothing in an
+      *               all-or-nothing batch actually posted. A queue
+      *               file that loads zero entries is now rejected
+      *               outright (STATUS=EMPTY-BATCH) instead of falling
+      *               through as a no-op OK.
       *----------------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-PLAYER-ID
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TABLE-LIMIT-FILE ASSIGN TO "TBLLIMIT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TBL-TABLE-ID
+               FILE STATUS IS WS-TBLLIMIT-STATUS.
+
+           SELECT JOURNAL-FILE ASSIGN TO "TXNJRNL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+           SELECT MULTI-DEBIT-FILE ASSIGN DYNAMIC WS-QUEUE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MULTIDR-STATUS.
+
+           SELECT RESPONSE-FILE ASSIGN DYNAMIC WS-RESPONSE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESPONSE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPTN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+       COPY ACCTMAST.
+
+       FD  TABLE-LIMIT-FILE.
+       COPY TBLLIMIT.
+
+       FD  JOURNAL-FILE.
+       COPY JRNLREC.
+
+       FD  MULTI-DEBIT-FILE.
+       COPY MULTIDR.
+
+       FD  RESPONSE-FILE.
+       COPY XFERRESP.
+
+       FD  EXCEPTION-FILE.
+       COPY EXCPREC.
+
        WORKING-STORAGE SECTION.
+       01 WS-MODE               PIC X(06)  VALUE SPACES.
        01 WS-BALANCE-CENTS      PIC S9(15) VALUE ZERO.
+       01 WS-ORIG-BALANCE-CENTS PIC S9(15) VALUE ZERO.
        01 WS-DEBIT-CENTS        PIC S9(15) VALUE ZERO.
        01 WS-NEW-BALANCE-CENTS  PIC S9(15) VALUE ZERO.
-       01 WS-STATUS             PIC X(12)  VALUE SPACES.
+       01 WS-RESULT-BALANCE-CENTS PIC S9(15) VALUE ZERO.
+       01 WS-RESPONSE-AMOUNT-CENTS PIC S9(15) VALUE ZERO.
+       01 WS-STATUS             PIC X(15)  VALUE SPACES.
+       01 WS-PLAYER-ID          PIC X(10)  VALUE SPACES.
+       01 WS-TABLE-ID           PIC X(08)  VALUE SPACES.
+       01 WS-ACCT-STATUS        PIC X(02)  VALUE SPACES.
+       01 WS-NEW-ACCOUNT-SW     PIC X(01)  VALUE "N".
+           88 WS-NEW-ACCOUNT              VALUE "Y".
+       01 WS-TBLLIMIT-STATUS    PIC X(02)  VALUE SPACES.
+       01 WS-JOURNAL-STATUS     PIC X(02)  VALUE SPACES.
+       01 WS-MULTIDR-STATUS     PIC X(02)  VALUE SPACES.
+       01 WS-RESPONSE-STATUS    PIC X(02)  VALUE SPACES.
+       01 WS-RESPONSE-FILENAME  PIC X(24)  VALUE SPACES.
+       01 WS-QUEUE-FILENAME     PIC X(24)  VALUE SPACES.
+       01 WS-ERROR-CODE         PIC 9(04)  VALUE ZERO.
+       01 WS-EXCEPTION-STATUS   PIC X(02)  VALUE SPACES.
+       01 WS-TIMESTAMP.
+           05 WS-TS-DATE        PIC 9(08).
+           05 WS-TS-TIME        PIC 9(08).
+
+       01 WS-BATCH-EOF-SW       PIC X(01)  VALUE "N".
+           88 WS-BATCH-EOF                 VALUE "Y".
+       01 WS-BATCH-OVERFLOW-SW  PIC X(01)  VALUE "N".
+           88 WS-BATCH-OVERFLOW             VALUE "Y".
+       01 WS-BATCH-MISMATCH-SW  PIC X(01)  VALUE "N".
+           88 WS-BATCH-MISMATCH             VALUE "Y".
+       01 WS-BATCH-COUNT        PIC 9(03)  VALUE ZERO.
+       01 WS-BATCH-SUM-CENTS    PIC S9(15) VALUE ZERO.
+       01 WS-BATCH-TABLE.
+           05 WS-BT-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-BT-IDX.
+               10 WS-BT-DEBIT-CENTS     PIC S9(15).
+               10 WS-BT-TABLE-ID        PIC X(08).
+               10 WS-BT-RUNNING-BAL     PIC S9(15).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           ACCEPT WS-BALANCE-CENTS FROM ENVIRONMENT "BALANCE_CENTS"
+           ACCEPT WS-PLAYER-ID     FROM ENVIRONMENT "PLAYER_ID"
+           ACCEPT WS-MODE          FROM ENVIRONMENT "MODE"
            ACCEPT WS-DEBIT-CENTS   FROM ENVIRONMENT "DEBIT_CENTS"
+           ACCEPT WS-TABLE-ID      FROM ENVIRONMENT "TABLE_ID"
+           PERFORM BUILD-FILENAMES-PARA
+
+      * The account is opened and read before DEBIT_CENTS is even
+      * validated, so a rejected SINGLE-mode call still journals the
+      * player's real balance as JRNL-BALANCE-BEFORE instead of the
+      * uninitialized working-storage zero - ACCOUNT-MASTER-FILE is
+      * explicitly closed again on that path since it is opened
+      * unconditionally here. MULTI mode does not use DEBIT_CENTS, so
+      * it is exempt from this check.
+           PERFORM OPEN-ACCOUNT-PARA
+           PERFORM READ-ACCOUNT-PARA
 
-           IF WS-DEBIT-CENTS <= ZERO
-               DISPLAY "ERROR=debit amount must be positive"
+           IF WS-MODE NOT = "MULTI" AND WS-DEBIT-CENTS <= ZERO
+               MOVE "ERROR"          TO WS-STATUS
+               MOVE 1002             TO WS-ERROR-CODE
+               MOVE WS-BALANCE-CENTS TO WS-NEW-BALANCE-CENTS
+               MOVE ZERO             TO WS-RESULT-BALANCE-CENTS
+               MOVE WS-DEBIT-CENTS   TO WS-RESPONSE-AMOUNT-CENTS
+               CLOSE ACCOUNT-MASTER-FILE
+               ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-TS-TIME FROM TIME
+               PERFORM WRITE-JOURNAL-PARA
+               PERFORM WRITE-RESPONSE-PARA
                STOP RUN RETURNING 1
            END-IF
 
-           IF WS-BALANCE-CENTS < WS-DEBIT-CENTS
-               MOVE "INSUFFICIENT" TO WS-STATUS
-               MOVE ZERO TO WS-NEW-BALANCE-CENTS
+           IF WS-MODE = "MULTI"
+               PERFORM MULTI-DEBIT-PARA
            ELSE
-               MOVE "OK" TO WS-STATUS
-               COMPUTE WS-NEW-BALANCE-CENTS =
-                   WS-BALANCE-CENTS - WS-DEBIT-CENTS
+               PERFORM SINGLE-DEBIT-PARA
            END-IF
 
-           DISPLAY "STATUS=" WS-STATUS
-           DISPLAY "NEW_BALANCE_CENTS=" WS-NEW-BALANCE-CENTS
+           CLOSE ACCOUNT-MASTER-FILE
            STOP RUN.
+
+      * Builds this invocation's response- and queue-file names from
+      * PLAYER_ID, so concurrent calls for different players never
+      * share (and clobber or cross-read) the same file.
+       BUILD-FILENAMES-PARA.
+           MOVE SPACES TO WS-RESPONSE-FILENAME
+           STRING "XFERRESP." DELIMITED BY SIZE
+                  WS-PLAYER-ID DELIMITED BY SPACE
+                  INTO WS-RESPONSE-FILENAME
+
+           MOVE SPACES TO WS-QUEUE-FILENAME
+           STRING "DBQUEUE." DELIMITED BY SIZE
+                  WS-PLAYER-ID DELIMITED BY SPACE
+                  INTO WS-QUEUE-FILENAME.
+
+       SINGLE-DEBIT-PARA.
+           MOVE SPACES TO WS-STATUS
+           IF WS-TABLE-ID NOT = SPACES
+               PERFORM CHECK-TABLE-LIMIT-PARA
+           END-IF
+
+           IF WS-STATUS NOT = SPACES
+               MOVE WS-BALANCE-CENTS TO WS-NEW-BALANCE-CENTS
+           ELSE
+               IF WS-BALANCE-CENTS < WS-DEBIT-CENTS
+                   MOVE "INSUFFICIENT" TO WS-STATUS
+                   MOVE WS-BALANCE-CENTS TO WS-NEW-BALANCE-CENTS
+               ELSE
+                   MOVE "OK" TO WS-STATUS
+                   COMPUTE WS-NEW-BALANCE-CENTS =
+                       WS-BALANCE-CENTS - WS-DEBIT-CENTS
+               END-IF
+           END-IF
+
+           PERFORM UPDATE-ACCOUNT-PARA
+           PERFORM WRITE-JOURNAL-PARA
+           IF WS-STATUS = "INSUFFICIENT"
+               PERFORM WRITE-EXCEPTION-PARA
+           END-IF
+
+      * XFER-NEW-BALANCE-CENTS is documented as only meaningful when
+      * OK, so a rejected debit reports zero there even though the
+      * journal above correctly carries the real, unchanged balance.
+           IF WS-STATUS = "OK"
+               MOVE WS-NEW-BALANCE-CENTS TO WS-RESULT-BALANCE-CENTS
+           ELSE
+               MOVE ZERO TO WS-RESULT-BALANCE-CENTS
+           END-IF
+           MOVE WS-DEBIT-CENTS       TO WS-RESPONSE-AMOUNT-CENTS
+           PERFORM WRITE-RESPONSE-PARA.
+
+      * Validates every queued debit for this account all-or-nothing:
+      * either every entry posts and the balance is rewritten once
+      * with the total deducted, or none of them do. Each entry is
+      * still journaled individually so the audit trail shows every
+      * bet, win or lose.
+       MULTI-DEBIT-PARA.
+      * Saved off before anything below mutates WS-BALANCE-CENTS, so
+      * JOURNAL-BATCH-PARA can still report the account's real,
+      * untouched balance for a rejected batch.
+           MOVE WS-BALANCE-CENTS TO WS-ORIG-BALANCE-CENTS
+           PERFORM LOAD-BATCH-PARA
+           PERFORM VALIDATE-BATCH-PARA
+
+      * A batch rejected for being oversized or for containing
+      * another player's entry overrides whatever VALIDATE-BATCH-PARA
+      * decided from the (truncated) entries it could load - the
+      * running balances it computed are still used below so
+      * JOURNAL-BATCH-PARA has real before/after figures for the
+      * entries that did load.
+           IF WS-BATCH-OVERFLOW
+               MOVE "BATCH-TOO-LARGE" TO WS-STATUS
+           END-IF
+           IF WS-BATCH-MISMATCH
+               MOVE "PLAYER-MISMATCH" TO WS-STATUS
+           END-IF
+
+           IF WS-STATUS NOT = "OK"
+               MOVE ZERO TO WS-NEW-BALANCE-CENTS
+           END-IF
+
+      * Always stamps WS-TIMESTAMP (and rewrites the account only
+      * when approved) so JOURNAL-BATCH-PARA below never journals an
+      * uninitialized timestamp for a rejected batch.
+           PERFORM UPDATE-ACCOUNT-PARA
+
+      * WS-NEW-BALANCE-CENTS is the overall result at this point;
+      * JOURNAL-BATCH-PARA reuses it as per-entry scratch below, so
+      * the result is saved off first and restored for display.
+           MOVE WS-NEW-BALANCE-CENTS TO WS-RESULT-BALANCE-CENTS
+
+           PERFORM JOURNAL-BATCH-PARA
+               VARYING WS-BT-IDX FROM 1 BY 1
+               UNTIL WS-BT-IDX > WS-BATCH-COUNT
+
+           MOVE WS-BATCH-SUM-CENTS TO WS-RESPONSE-AMOUNT-CENTS
+           PERFORM WRITE-RESPONSE-PARA.
+
+       LOAD-BATCH-PARA.
+           MOVE ZERO TO WS-BATCH-COUNT
+           MOVE "N"  TO WS-BATCH-EOF-SW
+           MOVE "N"  TO WS-BATCH-OVERFLOW-SW
+           MOVE "N"  TO WS-BATCH-MISMATCH-SW
+           OPEN INPUT MULTI-DEBIT-FILE
+           IF WS-MULTIDR-STATUS = "35"
+               MOVE "Y" TO WS-BATCH-EOF-SW
+           END-IF
+           PERFORM READ-BATCH-ENTRY-PARA UNTIL WS-BATCH-EOF
+           IF WS-MULTIDR-STATUS NOT = "35"
+               CLOSE MULTI-DEBIT-FILE
+           END-IF.
+
+      * A 21st entry overruns the 20-slot batch table, so it stops
+      * the load and rejects the whole batch (STATUS=BATCH-TOO-LARGE)
+      * instead of indexing past WS-BT-ENTRY. An entry whose
+      * MD-PLAYER-ID doesn't match this call's PLAYER_ID likewise
+      * stops the load and rejects the batch (STATUS=PLAYER-MISMATCH)
+      * rather than validating and journaling it against the wrong
+      * account.
+       READ-BATCH-ENTRY-PARA.
+           READ MULTI-DEBIT-FILE
+               AT END
+                   MOVE "Y" TO WS-BATCH-EOF-SW
+               NOT AT END
+                   IF WS-BATCH-COUNT >= 20
+                       MOVE "Y" TO WS-BATCH-OVERFLOW-SW
+                       MOVE "Y" TO WS-BATCH-EOF-SW
+                   ELSE
+                       IF MD-PLAYER-ID NOT = WS-PLAYER-ID
+                           MOVE "Y" TO WS-BATCH-MISMATCH-SW
+                           MOVE "Y" TO WS-BATCH-EOF-SW
+                       ELSE
+                           ADD 1 TO WS-BATCH-COUNT
+                           SET WS-BT-IDX TO WS-BATCH-COUNT
+                           MOVE MD-DEBIT-CENTS TO
+                               WS-BT-DEBIT-CENTS (WS-BT-IDX)
+                           MOVE MD-TABLE-ID    TO
+                               WS-BT-TABLE-ID (WS-BT-IDX)
+                       END-IF
+                   END-IF
+           END-READ.
+
+      * Totals the full batch before checking anything, so
+      * WS-BATCH-SUM-CENTS (and XFER-AMOUNT-CENTS) always reflects
+      * every queued entry, not just the ones validated before a
+      * table-limit rejection stopped the check short. Then checks
+      * each queued amount against its table's limit (if any) and the
+      * total against the balance. Also works out each entry's
+      * running balance up front so JOURNAL-BATCH-PARA has a
+      * before/after to write regardless of whether the batch is
+      * ultimately approved or rejected.
+       VALIDATE-BATCH-PARA.
+           MOVE "OK" TO WS-STATUS
+           MOVE ZERO TO WS-BATCH-SUM-CENTS
+
+      * A missing or empty DBQUEUE.<PLAYER_ID> loads zero entries -
+      * rejected outright (STATUS=EMPTY-BATCH) rather than silently
+      * approving a batch that debits nothing, so a mis-wired queue
+      * file surfaces as a diagnosable error instead of a no-op OK.
+           IF WS-BATCH-COUNT = 0
+               MOVE "EMPTY-BATCH" TO WS-STATUS
+           END-IF
+
+           PERFORM SUM-BATCH-ENTRY-PARA
+               VARYING WS-BT-IDX FROM 1 BY 1
+               UNTIL WS-BT-IDX > WS-BATCH-COUNT
+
+           PERFORM CHECK-BATCH-ENTRY-LIMIT-PARA
+               VARYING WS-BT-IDX FROM 1 BY 1
+               UNTIL WS-BT-IDX > WS-BATCH-COUNT
+                   OR WS-STATUS NOT = "OK"
+
+           IF WS-STATUS = "OK" AND
+              WS-BATCH-SUM-CENTS > WS-BALANCE-CENTS
+               MOVE "INSUFFICIENT" TO WS-STATUS
+           END-IF
+
+           IF WS-STATUS = "OK"
+               COMPUTE WS-NEW-BALANCE-CENTS =
+                   WS-BALANCE-CENTS - WS-BATCH-SUM-CENTS
+           END-IF
+
+           SET WS-BT-IDX TO 1
+           PERFORM COMPUTE-RUNNING-BALANCE-PARA
+               VARYING WS-BT-IDX FROM 1 BY 1
+               UNTIL WS-BT-IDX > WS-BATCH-COUNT.
+
+       SUM-BATCH-ENTRY-PARA.
+           ADD WS-BT-DEBIT-CENTS (WS-BT-IDX) TO WS-BATCH-SUM-CENTS.
+
+       CHECK-BATCH-ENTRY-LIMIT-PARA.
+           IF WS-BT-TABLE-ID (WS-BT-IDX) NOT = SPACES
+               MOVE WS-BT-TABLE-ID (WS-BT-IDX)    TO WS-TABLE-ID
+               MOVE WS-BT-DEBIT-CENTS (WS-BT-IDX) TO WS-DEBIT-CENTS
+               PERFORM CHECK-TABLE-LIMIT-PARA
+           END-IF.
+
+      * Running balance if the whole batch posts: balance after entry
+      * 1 is (balance - entry 1), after entry 2 is that minus entry 2,
+      * and so on.
+       COMPUTE-RUNNING-BALANCE-PARA.
+           IF WS-BT-IDX = 1
+               COMPUTE WS-BT-RUNNING-BAL (WS-BT-IDX) =
+                   WS-BALANCE-CENTS - WS-BT-DEBIT-CENTS (WS-BT-IDX)
+           ELSE
+               COMPUTE WS-BT-RUNNING-BAL (WS-BT-IDX) =
+                   WS-BT-RUNNING-BAL (WS-BT-IDX - 1) -
+                   WS-BT-DEBIT-CENTS (WS-BT-IDX)
+           END-IF.
+
+      * When the batch is approved, before-balance for entry 1 is the
+      * account's real balance and every later entry's before-balance
+      * is the running total left by the entry ahead of it, same as
+      * the batch itself will actually post. When the batch is
+      * rejected, nothing posted - every entry's before and after is
+      * the real, unchanged balance saved off in WS-ORIG-BALANCE-CENTS
+      * (not the hypothetical running-balance chain, which assumes
+      * entries that never posted already had).
+       JOURNAL-BATCH-PARA.
+           MOVE WS-BT-DEBIT-CENTS (WS-BT-IDX) TO WS-DEBIT-CENTS
+           IF WS-STATUS = "OK"
+               IF WS-BT-IDX > 1
+                   MOVE WS-BT-RUNNING-BAL (WS-BT-IDX - 1)
+                       TO WS-BALANCE-CENTS
+               END-IF
+               MOVE WS-BT-RUNNING-BAL (WS-BT-IDX)
+                   TO WS-NEW-BALANCE-CENTS
+           ELSE
+               MOVE WS-ORIG-BALANCE-CENTS TO WS-BALANCE-CENTS
+               MOVE WS-ORIG-BALANCE-CENTS TO WS-NEW-BALANCE-CENTS
+           END-IF
+
+           PERFORM WRITE-JOURNAL-PARA
+           IF WS-STATUS = "INSUFFICIENT"
+               PERFORM WRITE-EXCEPTION-PARA
+           END-IF.
+
+       OPEN-ACCOUNT-PARA.
+           OPEN I-O ACCOUNT-MASTER-FILE
+           IF WS-ACCT-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF.
+
+       READ-ACCOUNT-PARA.
+           MOVE "N" TO WS-NEW-ACCOUNT-SW
+           MOVE WS-PLAYER-ID TO ACCT-PLAYER-ID
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   MOVE "Y"  TO WS-NEW-ACCOUNT-SW
+                   MOVE ZERO TO WS-BALANCE-CENTS
+               NOT INVALID KEY
+                   MOVE ACCT-BALANCE-CENTS TO WS-BALANCE-CENTS
+           END-READ.
+
+      * Leaves WS-STATUS unchanged (SPACES) when TABLE_ID is not on
+      * the TABLE-LIMITS file, so tables with no configured limit
+      * fall through to the ordinary funds check.
+       CHECK-TABLE-LIMIT-PARA.
+           OPEN INPUT TABLE-LIMIT-FILE
+           IF WS-TBLLIMIT-STATUS = "35"
+               CLOSE TABLE-LIMIT-FILE
+           ELSE
+               MOVE WS-TABLE-ID TO TBL-TABLE-ID
+               READ TABLE-LIMIT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF WS-DEBIT-CENTS < TBL-MIN-BET-CENTS OR
+                          WS-DEBIT-CENTS > TBL-MAX-BET-CENTS
+                           MOVE "LIMIT-EXCEEDED" TO WS-STATUS
+                       END-IF
+               END-READ
+               CLOSE TABLE-LIMIT-FILE
+           END-IF.
+
+      * Only rewrites the account master when the debit was approved;
+      * a rejected debit must never change the stored balance.
+       UPDATE-ACCOUNT-PARA.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TS-TIME FROM TIME
+
+           IF WS-STATUS = "OK"
+               MOVE WS-PLAYER-ID         TO ACCT-PLAYER-ID
+               MOVE WS-NEW-BALANCE-CENTS TO ACCT-BALANCE-CENTS
+               MOVE WS-TIMESTAMP         TO ACCT-LAST-UPDATED
+               IF WS-NEW-ACCOUNT
+                   WRITE ACCT-MASTER-RECORD
+               ELSE
+                   REWRITE ACCT-MASTER-RECORD
+               END-IF
+           END-IF.
+
+       WRITE-JOURNAL-PARA.
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JOURNAL-STATUS = "35"
+               OPEN OUTPUT JOURNAL-FILE
+               CLOSE JOURNAL-FILE
+               OPEN EXTEND JOURNAL-FILE
+           END-IF
+
+           MOVE WS-PLAYER-ID          TO JRNL-PLAYER-ID
+           MOVE WS-TIMESTAMP          TO JRNL-TIMESTAMP
+           MOVE "DEBIT"               TO JRNL-TXN-TYPE
+           MOVE WS-BALANCE-CENTS      TO JRNL-BALANCE-BEFORE
+           MOVE WS-DEBIT-CENTS        TO JRNL-AMOUNT-CENTS
+           MOVE WS-NEW-BALANCE-CENTS  TO JRNL-BALANCE-AFTER
+           MOVE WS-STATUS             TO JRNL-STATUS
+
+           WRITE JOURNAL-RECORD
+
+           CLOSE JOURNAL-FILE.
+
+      * Appends one record to the insufficient-funds exception file
+      * for a rejected debit attempt, in addition to the general
+      * journal entry WRITE-JOURNAL-PARA already wrote for it.
+       WRITE-EXCEPTION-PARA.
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCEPTION-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+               CLOSE EXCEPTION-FILE
+               OPEN EXTEND EXCEPTION-FILE
+           END-IF
+
+           MOVE WS-PLAYER-ID     TO EXC-PLAYER-ID
+           MOVE WS-TIMESTAMP     TO EXC-TIMESTAMP
+           MOVE WS-DEBIT-CENTS   TO EXC-ATTEMPTED-CENTS
+           MOVE WS-BALANCE-CENTS TO EXC-BALANCE-CENTS
+
+           WRITE EXCEPTION-RECORD
+
+           CLOSE EXCEPTION-FILE.
+
+      * Overwrites the response file with a single fixed-layout
+      * record for this invocation; a caller reads it back rather
+      * than parsing stdout. WS-RESPONSE-AMOUNT-CENTS and
+      * WS-RESULT-BALANCE-CENTS are set by the caller (SINGLE-DEBIT-
+      * PARA or MULTI-DEBIT-PARA) before this is performed.
+       WRITE-RESPONSE-PARA.
+           OPEN OUTPUT RESPONSE-FILE
+
+           MOVE WS-PLAYER-ID            TO XFER-PLAYER-ID
+           MOVE WS-RESPONSE-AMOUNT-CENTS TO XFER-AMOUNT-CENTS
+           MOVE WS-STATUS                TO XFER-STATUS
+           MOVE WS-RESULT-BALANCE-CENTS  TO XFER-NEW-BALANCE-CENTS
+           MOVE ZERO                     TO XFER-RAKE-CENTS
+           MOVE WS-ERROR-CODE            TO XFER-ERROR-CODE
+
+           WRITE XFER-RESPONSE-RECORD
+
+           CLOSE RESPONSE-FILE.
