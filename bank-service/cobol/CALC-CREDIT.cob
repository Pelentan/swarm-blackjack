@@ -6,35 +6,319 @@
       * Used for: payout winnings, deposits, replenishment.
       *
       * Input  (environment variables):
-      *   BALANCE_CENTS  - current balance in cents (integer)
-      *   CREDIT_CENTS   - amount to credit in cents (integer)
+      *   PLAYER_ID        - account identifier; key into ACCOUNT-MASTER
+      *   CREDIT_CENTS     - amount to credit in cents (integer)
+      *   MAX_BALANCE_CENTS - optional ceiling on the resulting balance.
+      *                     Defaults to WS-DEFAULT-MAX-BALANCE below
+      *                     when blank or zero.
+      *   TXN_TYPE         - optional transaction-type flag. "POT"
+      *                     marks winnings paid out of a raked pot;
+      *                     anything else (deposits, bonuses, ...)
+      *                     is credited in full with no rake taken.
+      *   RAKE_PCT         - house rake percentage (e.g. 5.00 = 5%),
+      *                     applied only when TXN_TYPE = "POT". Blank
+      *                     or zero means no rake.
       *
-      * Output (stdout, key=value lines):
-      *   NEW_BALANCE_CENTS - balance after credit
+      * The current balance is read from the ACCOUNT-MASTER file keyed
+      * on PLAYER_ID (see copybooks/ACCTMAST.cpy) and rewritten there
+      * as part of this run, rather than trusted from the caller, so
+      * concurrent calls for the same player serialize through the
+      * file instead of racing on a stale balance. An unknown
+      * PLAYER_ID is treated as a brand-new account starting at zero.
+      *
+      * The rake, if any, is taken off CREDIT_CENTS before the funds
+      * check and before posting - only the rake-adjusted (net)
+      * amount ever reaches the player's balance or the overflow
+      * guard below. The rake itself is never posted to the player's
+      * account; it is reported back as RAKE_COLLECTED_CENTS for the
+      * house to account for separately.
+      *
+      * A credit that would push the balance above MAX_BALANCE_CENTS
+      * is not posted - the account master is left untouched and
+      * STATUS comes back REVIEW-REQUIRED, both to guard against
+      * PIC S9(15) overflow from a misbehaving caller and to give
+      * unusually large payouts a hook for manual AML-style review.
+      *
+      * Output:
+      *   One XFER-RESPONSE-RECORD written to this invocation's
+      *   response file - XFERRESP.<PLAYER_ID> (see
+      *   copybooks/XFERRESP.cpy), not a single shared XFERRESP, so
+      *   concurrent calls for different players never clobber one
+      *   another's result:
+      *     XFER-STATUS              - OK or REVIEW-REQUIRED
+      *     XFER-NEW-BALANCE-CENTS   - balance after the rake-adjusted
+      *                                credit (unchanged if
+      *                                REVIEW-REQUIRED)
+      *     XFER-RAKE-CENTS          - RAKE_COLLECTED_CENTS taken out
+      *                                of CREDIT_CENTS (zero unless
+      *                                TXN_TYPE = "POT")
+      *     XFER-ERROR-CODE          - 0000 unless rejected outright
+      *                                (see error codes below)
+      *
+      * Side effect:
+      *   Appends one record to the transaction journal (TXNJRNL) for
+      *   every invocation, including outright-rejected ones, so
+      *   payouts/deposits can be reconciled against a dispute later.
+      *   See copybooks/JRNLREC.cpy.
+      *
+      * Error codes: 1001 = CREDIT_CENTS was negative
       *
       * Exit code: 0 = success, 1 = error
+      *
+      * Modification history:
+      *   2026-08-09  Added append-only transaction journal entry.
+      *   2026-08-09  Balance now comes from the ACCOUNT-MASTER file
+      *               instead of the BALANCE_CENTS environment
+      *               variable.
+      *   2026-08-09  Added maximum-balance / overflow guard
+      *               (STATUS=REVIEW-REQUIRED).
+      *   2026-08-09  Replaced stdout STATUS=/NEW_BALANCE_CENTS= lines
+      *               with a fixed XFER-RESPONSE-RECORD written to the
+      *               response file.
+      *   2026-08-09  Added house rake on TXN_TYPE="POT" credits
+      *               (RAKE_PCT, XFER-RAKE-CENTS).
+      *   2026-08-09  Response file is now per-player
+      *               (XFERRESP.<PLAYER_ID>) instead of one shared
+      *               XFERRESP, so concurrent calls for different
+      *               players don't clobber each other's result.
+      *               Overflow guard now also traps the COMPUTE of
+      *               WS-NEW-BALANCE-CENTS itself (ON SIZE ERROR),
+      *               not just the after-the-fact ceiling check, so a
+      *               credit large enough to wrap a PIC S9(15) sum is
+      *               caught before the ceiling comparison ever sees
+      *               the wrapped value. Outright-rejected
+      *               (STATUS=ERROR) calls are now journaled too.
+      *   2026-08-09  Account is now opened and read before the
+      *               CREDIT_CENTS validity check instead of after, so
+      *               an outright-rejected call journals the player's
+      *               real balance rather than zero.
+      *   2026-08-09  UPDATE-ACCOUNT-PARA is now performed on every
+      *               path, not just OK, so WS-TIMESTAMP is always
+      *               stamped before WRITE-JOURNAL-PARA; it still only
+      *               rewrites the account master when STATUS=OK.
+      *               CALC-RAKE-PARA's rake COMPUTE now traps overflow
+      *               the same way the balance COMPUTE already did.
       *----------------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-PLAYER-ID
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT JOURNAL-FILE ASSIGN TO "TXNJRNL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+           SELECT RESPONSE-FILE ASSIGN DYNAMIC WS-RESPONSE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESPONSE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+       COPY ACCTMAST.
+
+       FD  JOURNAL-FILE.
+       COPY JRNLREC.
+
+       FD  RESPONSE-FILE.
+       COPY XFERRESP.
+
        WORKING-STORAGE SECTION.
        01 WS-BALANCE-CENTS      PIC S9(15) VALUE ZERO.
        01 WS-CREDIT-CENTS       PIC S9(15) VALUE ZERO.
+       01 WS-NET-CREDIT-CENTS   PIC S9(15) VALUE ZERO.
+       01 WS-TXN-TYPE           PIC X(10)  VALUE SPACES.
+       01 WS-RAKE-PCT           PIC 9(02)V9(02) VALUE ZERO.
+       01 WS-RAKE-CENTS         PIC S9(15) VALUE ZERO.
        01 WS-NEW-BALANCE-CENTS  PIC S9(15) VALUE ZERO.
+       01 WS-MAX-BALANCE-CENTS  PIC S9(15) VALUE ZERO.
+       01 WS-DEFAULT-MAX-BALANCE PIC S9(15) VALUE 1000000000.
+       01 WS-OVERFLOW-SW        PIC X(01)  VALUE "N".
+           88 WS-OVERFLOW                  VALUE "Y".
+       01 WS-STATUS             PIC X(15)  VALUE SPACES.
+       01 WS-PLAYER-ID          PIC X(10)  VALUE SPACES.
+       01 WS-ACCT-STATUS        PIC X(02)  VALUE SPACES.
+       01 WS-NEW-ACCOUNT-SW     PIC X(01)  VALUE "N".
+           88 WS-NEW-ACCOUNT              VALUE "Y".
+       01 WS-JOURNAL-STATUS     PIC X(02)  VALUE SPACES.
+       01 WS-RESPONSE-STATUS    PIC X(02)  VALUE SPACES.
+       01 WS-RESPONSE-FILENAME  PIC X(24)  VALUE SPACES.
+       01 WS-ERROR-CODE         PIC 9(04)  VALUE ZERO.
+       01 WS-TIMESTAMP.
+           05 WS-TS-DATE        PIC 9(08).
+           05 WS-TS-TIME        PIC 9(08).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           ACCEPT WS-BALANCE-CENTS FROM ENVIRONMENT "BALANCE_CENTS"
            ACCEPT WS-CREDIT-CENTS  FROM ENVIRONMENT "CREDIT_CENTS"
+           ACCEPT WS-PLAYER-ID     FROM ENVIRONMENT "PLAYER_ID"
+           ACCEPT WS-MAX-BALANCE-CENTS
+               FROM ENVIRONMENT "MAX_BALANCE_CENTS"
+           ACCEPT WS-TXN-TYPE      FROM ENVIRONMENT "TXN_TYPE"
+           ACCEPT WS-RAKE-PCT      FROM ENVIRONMENT "RAKE_PCT"
+           PERFORM BUILD-FILENAMES-PARA
+
+      * The account is opened and read before CREDIT_CENTS is even
+      * validated, so a rejected call still journals the player's
+      * real balance as JRNL-BALANCE-BEFORE instead of the
+      * uninitialized working-storage zero - ACCOUNT-MASTER-FILE is
+      * explicitly closed again on that path since it is opened
+      * unconditionally here.
+           PERFORM OPEN-ACCOUNT-PARA
+           PERFORM READ-ACCOUNT-PARA
 
            IF WS-CREDIT-CENTS < ZERO
-               DISPLAY "ERROR=credit amount must not be negative"
+               MOVE "ERROR"          TO WS-STATUS
+               MOVE 1001             TO WS-ERROR-CODE
+               MOVE WS-BALANCE-CENTS TO WS-NEW-BALANCE-CENTS
+               MOVE ZERO             TO WS-RAKE-CENTS
+               MOVE WS-CREDIT-CENTS  TO WS-NET-CREDIT-CENTS
+               CLOSE ACCOUNT-MASTER-FILE
+               ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-TS-TIME FROM TIME
+               PERFORM WRITE-JOURNAL-PARA
+               PERFORM WRITE-RESPONSE-PARA
                STOP RUN RETURNING 1
            END-IF
 
+           IF WS-MAX-BALANCE-CENTS <= ZERO
+               MOVE WS-DEFAULT-MAX-BALANCE TO WS-MAX-BALANCE-CENTS
+           END-IF
+
+           MOVE "N" TO WS-OVERFLOW-SW
+           PERFORM CALC-RAKE-PARA
+
            COMPUTE WS-NEW-BALANCE-CENTS =
-               WS-BALANCE-CENTS + WS-CREDIT-CENTS
+               WS-BALANCE-CENTS + WS-NET-CREDIT-CENTS
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-SW
+           END-COMPUTE
+
+           IF WS-OVERFLOW OR
+              WS-NEW-BALANCE-CENTS > WS-MAX-BALANCE-CENTS
+               MOVE "REVIEW-REQUIRED"   TO WS-STATUS
+               MOVE WS-BALANCE-CENTS    TO WS-NEW-BALANCE-CENTS
+               MOVE ZERO                TO WS-RAKE-CENTS
+           ELSE
+               MOVE "OK"                TO WS-STATUS
+           END-IF
+           PERFORM UPDATE-ACCOUNT-PARA
+           CLOSE ACCOUNT-MASTER-FILE
 
-           DISPLAY "NEW_BALANCE_CENTS=" WS-NEW-BALANCE-CENTS
+           PERFORM WRITE-JOURNAL-PARA
+           PERFORM WRITE-RESPONSE-PARA
            STOP RUN.
+
+      * Builds a response-file name unique to this invocation's
+      * player, so two concurrent calls for two different players
+      * never share (and clobber) one response record.
+       BUILD-FILENAMES-PARA.
+           MOVE SPACES TO WS-RESPONSE-FILENAME
+           STRING "XFERRESP." DELIMITED BY SIZE
+                  WS-PLAYER-ID DELIMITED BY SPACE
+                  INTO WS-RESPONSE-FILENAME.
+
+      * Rake is only taken on TXN_TYPE="POT" winnings, and only when a
+      * positive RAKE_PCT was supplied; everything else is credited
+      * in full (WS-RAKE-CENTS stays zero). The multiplication is
+      * guarded the same way the balance COMPUTE below is - an
+      * oversized CREDIT_CENTS that would overflow the intermediate
+      * product sets WS-OVERFLOW-SW and drops the rake to zero rather
+      * than posting a silently truncated amount; MAIN-PARA's overflow
+      * check then routes the whole credit to REVIEW-REQUIRED.
+       CALC-RAKE-PARA.
+           MOVE ZERO TO WS-RAKE-CENTS
+           IF WS-TXN-TYPE = "POT" AND WS-RAKE-PCT > ZERO
+               COMPUTE WS-RAKE-CENTS ROUNDED =
+                   WS-CREDIT-CENTS * WS-RAKE-PCT / 100
+                   ON SIZE ERROR
+                       MOVE "Y"  TO WS-OVERFLOW-SW
+                       MOVE ZERO TO WS-RAKE-CENTS
+               END-COMPUTE
+           END-IF
+           COMPUTE WS-NET-CREDIT-CENTS =
+               WS-CREDIT-CENTS - WS-RAKE-CENTS.
+
+       OPEN-ACCOUNT-PARA.
+           OPEN I-O ACCOUNT-MASTER-FILE
+           IF WS-ACCT-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF.
+
+       READ-ACCOUNT-PARA.
+           MOVE "N" TO WS-NEW-ACCOUNT-SW
+           MOVE WS-PLAYER-ID TO ACCT-PLAYER-ID
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   MOVE "Y"  TO WS-NEW-ACCOUNT-SW
+                   MOVE ZERO TO WS-BALANCE-CENTS
+               NOT INVALID KEY
+                   MOVE ACCT-BALANCE-CENTS TO WS-BALANCE-CENTS
+           END-READ.
+
+      * WS-TIMESTAMP is stamped unconditionally, not just on the OK
+      * leg, so WRITE-JOURNAL-PARA always has a real timestamp to
+      * journal - including for a REVIEW-REQUIRED credit, which is
+      * exactly the kind of record a later AML-style review needs
+      * timestamped correctly. Only rewrites the account master when
+      * the credit was approved; a REVIEW-REQUIRED credit must never
+      * change the stored balance.
+       UPDATE-ACCOUNT-PARA.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TS-TIME FROM TIME
+
+           IF WS-STATUS = "OK"
+               MOVE WS-PLAYER-ID         TO ACCT-PLAYER-ID
+               MOVE WS-NEW-BALANCE-CENTS TO ACCT-BALANCE-CENTS
+               MOVE WS-TIMESTAMP         TO ACCT-LAST-UPDATED
+               IF WS-NEW-ACCOUNT
+                   WRITE ACCT-MASTER-RECORD
+               ELSE
+                   REWRITE ACCT-MASTER-RECORD
+               END-IF
+           END-IF.
+
+       WRITE-JOURNAL-PARA.
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JOURNAL-STATUS = "35"
+               OPEN OUTPUT JOURNAL-FILE
+               CLOSE JOURNAL-FILE
+               OPEN EXTEND JOURNAL-FILE
+           END-IF
+
+           MOVE WS-PLAYER-ID          TO JRNL-PLAYER-ID
+           MOVE WS-TIMESTAMP          TO JRNL-TIMESTAMP
+           MOVE "CREDIT"              TO JRNL-TXN-TYPE
+           MOVE WS-BALANCE-CENTS      TO JRNL-BALANCE-BEFORE
+           MOVE WS-NET-CREDIT-CENTS   TO JRNL-AMOUNT-CENTS
+           MOVE WS-NEW-BALANCE-CENTS  TO JRNL-BALANCE-AFTER
+           MOVE WS-STATUS             TO JRNL-STATUS
+
+           WRITE JOURNAL-RECORD
+
+           CLOSE JOURNAL-FILE.
+
+      * Overwrites the response file with a single fixed-layout
+      * record for this invocation; a caller reads it back rather
+      * than parsing stdout.
+       WRITE-RESPONSE-PARA.
+           OPEN OUTPUT RESPONSE-FILE
+
+           MOVE WS-PLAYER-ID         TO XFER-PLAYER-ID
+           MOVE WS-CREDIT-CENTS      TO XFER-AMOUNT-CENTS
+           MOVE WS-STATUS            TO XFER-STATUS
+           MOVE WS-NEW-BALANCE-CENTS TO XFER-NEW-BALANCE-CENTS
+           MOVE WS-RAKE-CENTS        TO XFER-RAKE-CENTS
+           MOVE WS-ERROR-CODE        TO XFER-ERROR-CODE
+
+           WRITE XFER-RESPONSE-RECORD
+
+           CLOSE RESPONSE-FILE.
