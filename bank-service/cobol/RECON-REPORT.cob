@@ -0,0 +1,285 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON-REPORT.
+       AUTHOR. SWARM-BLACKJACK.
+      *----------------------------------------------------------------*
+      * End-of-day reconciliation report.
+      *
+      * Reads the transaction journal (TXNJRNL, written by
+      * CALC-CREDIT and VALIDATE-DEBIT - see copybooks/JRNLREC.cpy)
+      * and produces a per-player summary of total credits, total
+      * debits and net win/loss, plus a list of every INSUFFICIENT or
+      * otherwise non-OK exit found in the journal, so shift-end
+      * reconciliation no longer has to be pieced together by hand
+      * from scattered logs.
+      *
+      * Input:
+      *   TXNJRNL - the transaction journal (line sequential)
+      *
+      * Output:
+      *   RECONRPT - the reconciliation report (line sequential)
+      *
+      * Exit code: 0 = success, 1 = error (journal file not found)
+      *
+      * Modification history:
+      *   2026-08-09  Original version.
+      *   2026-08-09  Guarded the 500-entry player and exception
+      *               tables against overflow: once a table is full,
+      *               further new players/exceptions are no longer
+      *               folded in (rather than overrunning the table),
+      *               and the report notes when that happened.
+      *   2026-08-09  A credit now only counts toward
+      *               WS-PT-TOTAL-CREDITS when JRNL-STATUS is OK,
+      *               same as the existing debit check - a rejected or
+      *               review-held credit now falls into the exception
+      *               table instead of being counted as posted.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE ASSIGN TO "TXNJRNL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-FILE.
+       COPY JRNLREC.
+
+       FD  REPORT-FILE.
+       01 REPORT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-JOURNAL-STATUS         PIC X(02) VALUE SPACES.
+       01 WS-REPORT-STATUS          PIC X(02) VALUE SPACES.
+       01 WS-EOF-SW                 PIC X(01) VALUE "N".
+           88 WS-EOF                          VALUE "Y".
+
+       01 WS-PLAYER-COUNT           PIC 9(05) VALUE ZERO.
+       01 WS-PLAYER-TABLE.
+           05 WS-PLAYER-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-PLAYER-IDX.
+               10 WS-PT-PLAYER-ID       PIC X(10).
+               10 WS-PT-TOTAL-CREDITS   PIC S9(15) VALUE ZERO.
+               10 WS-PT-TOTAL-DEBITS    PIC S9(15) VALUE ZERO.
+
+       01 WS-EXCEPTION-COUNT        PIC 9(05) VALUE ZERO.
+       01 WS-EXCEPTION-TABLE.
+           05 WS-EXC-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-EXC-IDX.
+               10 WS-EXC-PLAYER-ID      PIC X(10).
+               10 WS-EXC-TIMESTAMP      PIC X(16).
+               10 WS-EXC-TXN-TYPE       PIC X(10).
+               10 WS-EXC-STATUS         PIC X(15).
+               10 WS-EXC-AMOUNT-CENTS   PIC S9(15).
+
+       01 WS-FOUND-SW                PIC X(01) VALUE "N".
+           88 WS-FOUND                         VALUE "Y".
+       01 WS-PLAYER-RESOLVED-SW      PIC X(01) VALUE "N".
+           88 WS-PLAYER-RESOLVED               VALUE "Y".
+       01 WS-PLAYER-TABLE-FULL-SW    PIC X(01) VALUE "N".
+           88 WS-PLAYER-TABLE-FULL             VALUE "Y".
+       01 WS-EXCEPTION-TABLE-FULL-SW PIC X(01) VALUE "N".
+           88 WS-EXCEPTION-TABLE-FULL          VALUE "Y".
+       01 WS-NET-CENTS                PIC S9(15) VALUE ZERO.
+
+       01 WS-HEADING-1               PIC X(80) VALUE
+           "END-OF-DAY RECONCILIATION REPORT".
+       01 WS-HEADING-2               PIC X(80) VALUE
+           "PLAYER ID   TOTAL CREDITS     TOTAL DEBITS        NET W/L".
+       01 WS-DETAIL-LINE.
+           05 DL-PLAYER-ID           PIC X(10).
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 DL-TOTAL-CREDITS       PIC -9(14).
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 DL-TOTAL-DEBITS        PIC -9(14).
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 DL-NET-CENTS           PIC -9(14).
+
+       01 WS-EXC-HEADING             PIC X(80) VALUE
+           "EXCEPTIONS (INSUFFICIENT / NON-OK DEBITS)".
+       01 WS-EXC-LINE.
+           05 EL-PLAYER-ID           PIC X(10).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 EL-TIMESTAMP           PIC X(16).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 EL-TXN-TYPE            PIC X(10).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 EL-STATUS              PIC X(15).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 EL-AMOUNT              PIC -9(14).
+
+       01 WS-NONE-LINE                PIC X(80) VALUE
+           "  (none)".
+
+       01 WS-PLAYER-OVERFLOW-LINE     PIC X(80) VALUE
+           "  *** WARNING: over 500 players - list is incomplete ***".
+       01 WS-EXC-OVERFLOW-LINE        PIC X(80) VALUE
+           "  *** WARNING: over 500 exceptions - list incomplete ***".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES-PARA
+           PERFORM READ-JOURNAL-PARA UNTIL WS-EOF
+           CLOSE JOURNAL-FILE
+
+           PERFORM WRITE-SUMMARY-PARA
+           PERFORM WRITE-EXCEPTIONS-PARA
+           CLOSE REPORT-FILE
+
+           DISPLAY "RECON-REPORT complete: "
+               WS-PLAYER-COUNT " player(s), "
+               WS-EXCEPTION-COUNT " exception(s)"
+           STOP RUN.
+
+       OPEN-FILES-PARA.
+           OPEN INPUT JOURNAL-FILE
+           IF WS-JOURNAL-STATUS = "35"
+               DISPLAY "ERROR=transaction journal TXNJRNL not found"
+               STOP RUN RETURNING 1
+           END-IF
+           OPEN OUTPUT REPORT-FILE.
+
+       READ-JOURNAL-PARA.
+           READ JOURNAL-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   PERFORM POST-JOURNAL-RECORD-PARA
+           END-READ.
+
+      * Folds one journal record into the per-player totals table,
+      * and also into the exception table when the record did not
+      * post cleanly (anything other than an OK credit or an OK
+      * debit). A player that can't be found or added because the
+      * 500-entry table is already full is skipped rather than folded
+      * in under an invalid subscript - WS-PLAYER-TABLE-FULL is left
+      * set so the report can say so.
+       POST-JOURNAL-RECORD-PARA.
+           PERFORM FIND-OR-ADD-PLAYER-PARA
+
+           IF WS-PLAYER-RESOLVED
+               EVALUATE TRUE
+                   WHEN JRNL-TXN-TYPE = "CREDIT" AND
+                        JRNL-STATUS = "OK"
+                       ADD JRNL-AMOUNT-CENTS TO
+                           WS-PT-TOTAL-CREDITS (WS-PLAYER-IDX)
+                   WHEN JRNL-TXN-TYPE = "DEBIT" AND
+                        JRNL-STATUS = "OK"
+                       ADD JRNL-AMOUNT-CENTS TO
+                           WS-PT-TOTAL-DEBITS (WS-PLAYER-IDX)
+                   WHEN OTHER
+                       PERFORM ADD-EXCEPTION-PARA
+               END-EVALUATE
+           END-IF.
+
+      * Linear lookup - the player table is small enough (one entry
+      * per distinct player seen today) that a sequential SEARCH is
+      * plenty fast, and keeps this report independent of whether the
+      * journal happens to be sorted by player. Sets
+      * WS-PLAYER-RESOLVED to tell the caller whether WS-PLAYER-IDX
+      * is usable - it is not when this is a new player and the table
+      * is already full.
+       FIND-OR-ADD-PLAYER-PARA.
+           MOVE "N" TO WS-FOUND-SW
+           MOVE "Y" TO WS-PLAYER-RESOLVED-SW
+           SET WS-PLAYER-IDX TO 1
+           SEARCH WS-PLAYER-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-PT-PLAYER-ID (WS-PLAYER-IDX) = JRNL-PLAYER-ID
+                   MOVE "Y" TO WS-FOUND-SW
+           END-SEARCH
+
+           IF NOT WS-FOUND
+               IF WS-PLAYER-COUNT >= 500
+                   MOVE "Y" TO WS-PLAYER-TABLE-FULL-SW
+                   MOVE "N" TO WS-PLAYER-RESOLVED-SW
+               ELSE
+                   ADD 1 TO WS-PLAYER-COUNT
+                   SET WS-PLAYER-IDX TO WS-PLAYER-COUNT
+                   MOVE JRNL-PLAYER-ID TO
+                       WS-PT-PLAYER-ID (WS-PLAYER-IDX)
+                   MOVE ZERO TO WS-PT-TOTAL-CREDITS (WS-PLAYER-IDX)
+                   MOVE ZERO TO WS-PT-TOTAL-DEBITS (WS-PLAYER-IDX)
+               END-IF
+           END-IF.
+
+      * Skips the add (rather than overrunning the table) once 500
+      * exceptions have already been recorded, leaving
+      * WS-EXCEPTION-TABLE-FULL set so the report can say so.
+       ADD-EXCEPTION-PARA.
+           IF WS-EXCEPTION-COUNT >= 500
+               MOVE "Y" TO WS-EXCEPTION-TABLE-FULL-SW
+           ELSE
+               ADD 1 TO WS-EXCEPTION-COUNT
+               SET WS-EXC-IDX TO WS-EXCEPTION-COUNT
+               MOVE JRNL-PLAYER-ID  TO WS-EXC-PLAYER-ID (WS-EXC-IDX)
+               MOVE JRNL-TIMESTAMP  TO WS-EXC-TIMESTAMP (WS-EXC-IDX)
+               MOVE JRNL-TXN-TYPE   TO WS-EXC-TXN-TYPE (WS-EXC-IDX)
+               MOVE JRNL-STATUS     TO WS-EXC-STATUS (WS-EXC-IDX)
+               MOVE JRNL-AMOUNT-CENTS TO
+                   WS-EXC-AMOUNT-CENTS (WS-EXC-IDX)
+           END-IF.
+
+       WRITE-SUMMARY-PARA.
+           WRITE REPORT-LINE FROM WS-HEADING-1
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM WS-HEADING-2
+
+           IF WS-PLAYER-COUNT = ZERO
+               WRITE REPORT-LINE FROM WS-NONE-LINE
+           ELSE
+               SET WS-PLAYER-IDX TO 1
+               PERFORM WRITE-SUMMARY-LINE-PARA
+                   VARYING WS-PLAYER-IDX FROM 1 BY 1
+                   UNTIL WS-PLAYER-IDX > WS-PLAYER-COUNT
+           END-IF
+
+           IF WS-PLAYER-TABLE-FULL
+               WRITE REPORT-LINE FROM WS-PLAYER-OVERFLOW-LINE
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       WRITE-SUMMARY-LINE-PARA.
+           COMPUTE WS-NET-CENTS =
+               WS-PT-TOTAL-CREDITS (WS-PLAYER-IDX) -
+               WS-PT-TOTAL-DEBITS (WS-PLAYER-IDX)
+
+           MOVE WS-PT-PLAYER-ID (WS-PLAYER-IDX)     TO DL-PLAYER-ID
+           MOVE WS-PT-TOTAL-CREDITS (WS-PLAYER-IDX)  TO DL-TOTAL-CREDITS
+           MOVE WS-PT-TOTAL-DEBITS (WS-PLAYER-IDX)   TO DL-TOTAL-DEBITS
+           MOVE WS-NET-CENTS                         TO DL-NET-CENTS
+
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+       WRITE-EXCEPTIONS-PARA.
+           WRITE REPORT-LINE FROM WS-EXC-HEADING
+
+           IF WS-EXCEPTION-COUNT = ZERO
+               WRITE REPORT-LINE FROM WS-NONE-LINE
+           ELSE
+               PERFORM WRITE-EXCEPTION-LINE-PARA
+                   VARYING WS-EXC-IDX FROM 1 BY 1
+                   UNTIL WS-EXC-IDX > WS-EXCEPTION-COUNT
+           END-IF
+
+           IF WS-EXCEPTION-TABLE-FULL
+               WRITE REPORT-LINE FROM WS-EXC-OVERFLOW-LINE
+           END-IF.
+
+       WRITE-EXCEPTION-LINE-PARA.
+           MOVE WS-EXC-PLAYER-ID (WS-EXC-IDX)   TO EL-PLAYER-ID
+           MOVE WS-EXC-TIMESTAMP (WS-EXC-IDX)   TO EL-TIMESTAMP
+           MOVE WS-EXC-TXN-TYPE (WS-EXC-IDX)    TO EL-TXN-TYPE
+           MOVE WS-EXC-STATUS (WS-EXC-IDX)      TO EL-STATUS
+           MOVE WS-EXC-AMOUNT-CENTS (WS-EXC-IDX) TO EL-AMOUNT
+
+           WRITE REPORT-LINE FROM WS-EXC-LINE.
