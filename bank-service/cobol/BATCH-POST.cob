@@ -0,0 +1,297 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-POST.
+       AUTHOR. SWARM-BLACKJACK.
+      *----------------------------------------------------------------*
+      * Overnight batch driver: posts a queue of credits and debits
+      * against ACCOUNT-MASTER in one run, with checkpoint/restart so
+      * a run that crashes partway through can be relaunched without
+      * reposting everything already committed.
+      *
+      * Input:
+      *   BATCHQ - queue of transactions to post, in ascending
+      *            BQ-SEQUENCE-NO order (see copybooks/BATCHQ.cpy).
+      *   CKPT   - checkpoint file left by a prior run of this same
+      *            queue (see copybooks/CKPTREC.cpy). Missing on a
+      *            first run; records read with BQ-SEQUENCE-NO at or
+      *            below CKPT-LAST-SEQUENCE-NO are skipped rather
+      *            than reposted.
+      *
+      * Each transaction is posted against the ACCOUNT-MASTER file
+      * (see copybooks/ACCTMAST.cpy) exactly as CALC-CREDIT and
+      * VALIDATE-DEBIT post a single one, and journaled to TXNJRNL
+      * (see copybooks/JRNLREC.cpy) the same way, so a batch run
+      * reconciles through RECON-REPORT like any other traffic. A
+      * debit that would overdraw the account posts nothing and
+      * journals STATUS=INSUFFICIENT, same as VALIDATE-DEBIT. A
+      * credit that would push the balance above MAX_BALANCE_CENTS
+      * (same default ceiling and STATUS=REVIEW-REQUIRED as
+      * CALC-CREDIT) likewise posts nothing. Table bet-limit checks
+      * and house rake are out of scope for this batch driver - see
+      * VALIDATE-DEBIT and CALC-CREDIT for those.
+      *
+      * Input (environment variable):
+      *   MAX_BALANCE_CENTS  - optional ceiling on the resulting
+      *            balance of a posted credit. Defaults to
+      *            WS-DEFAULT-MAX-BALANCE below when blank or zero.
+      *
+      * CKPT is rewritten after every single posting, not batched, so
+      * a crash at any point never reposts a transaction already
+      * committed to ACCOUNT-MASTER on restart.
+      *
+      * Output (stdout, run totals):
+      *   RECORDS_READ, RECORDS_POSTED, RECORDS_SKIPPED
+      *
+      * Exit code: 0 = success
+      *
+      * Modification history:
+      *   2026-08-09  Initial version.
+      *   2026-08-09  Added the same maximum-balance / overflow guard
+      *               on posted credits that CALC-CREDIT applies, and
+      *               made ACCOUNT-MASTER's record locking explicit
+      *               (LOCK MODE IS AUTOMATIC).
+      *   2026-08-09  Checkpoint is now rewritten after every posting
+      *               instead of every CHECKPOINT_INTERVAL postings -
+      *               a crash between batched checkpoint writes was
+      *               reposting (double-applying) transactions already
+      *               committed to ACCOUNT-MASTER on restart.
+      *               CHECKPOINT_INTERVAL is retired.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-QUEUE-FILE ASSIGN TO "BATCHQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCHQ-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-PLAYER-ID
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT JOURNAL-FILE ASSIGN TO "TXNJRNL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-QUEUE-FILE.
+       COPY BATCHQ.
+
+       FD  CHECKPOINT-FILE.
+       COPY CKPTREC.
+
+       FD  ACCOUNT-MASTER-FILE.
+       COPY ACCTMAST.
+
+       FD  JOURNAL-FILE.
+       COPY JRNLREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-BATCHQ-STATUS      PIC X(02)  VALUE SPACES.
+       01 WS-CKPT-STATUS        PIC X(02)  VALUE SPACES.
+       01 WS-ACCT-STATUS        PIC X(02)  VALUE SPACES.
+       01 WS-JOURNAL-STATUS     PIC X(02)  VALUE SPACES.
+       01 WS-EOF-SW             PIC X(01)  VALUE "N".
+           88 WS-EOF                       VALUE "Y".
+       01 WS-NEW-ACCOUNT-SW     PIC X(01)  VALUE "N".
+           88 WS-NEW-ACCOUNT              VALUE "Y".
+
+       01 WS-RESUME-FROM            PIC 9(06) VALUE ZERO.
+       01 WS-LAST-POSTED-SEQ        PIC 9(06) VALUE ZERO.
+       01 WS-RECORDS-READ           PIC 9(06) VALUE ZERO.
+       01 WS-RECORDS-POSTED         PIC 9(06) VALUE ZERO.
+       01 WS-RECORDS-SKIPPED        PIC 9(06) VALUE ZERO.
+
+       01 WS-PLAYER-ID          PIC X(10)  VALUE SPACES.
+       01 WS-STATUS             PIC X(15)  VALUE SPACES.
+       01 WS-AMOUNT-CENTS       PIC S9(15) VALUE ZERO.
+       01 WS-BALANCE-CENTS      PIC S9(15) VALUE ZERO.
+       01 WS-NEW-BALANCE-CENTS  PIC S9(15) VALUE ZERO.
+       01 WS-MAX-BALANCE-CENTS  PIC S9(15) VALUE ZERO.
+       01 WS-DEFAULT-MAX-BALANCE PIC S9(15) VALUE 1000000000.
+       01 WS-OVERFLOW-SW        PIC X(01)  VALUE "N".
+           88 WS-OVERFLOW                  VALUE "Y".
+       01 WS-TIMESTAMP.
+           05 WS-TS-DATE        PIC 9(08).
+           05 WS-TS-TIME        PIC 9(08).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-MAX-BALANCE-CENTS
+               FROM ENVIRONMENT "MAX_BALANCE_CENTS"
+           IF WS-MAX-BALANCE-CENTS <= ZERO
+               MOVE WS-DEFAULT-MAX-BALANCE TO WS-MAX-BALANCE-CENTS
+           END-IF
+
+           PERFORM READ-CHECKPOINT-PARA
+           PERFORM OPEN-FILES-PARA
+           PERFORM PROCESS-QUEUE-PARA UNTIL WS-EOF
+           PERFORM WRITE-CHECKPOINT-PARA
+           PERFORM CLOSE-FILES-PARA
+
+           DISPLAY "RECORDS_READ=" WS-RECORDS-READ
+           DISPLAY "RECORDS_POSTED=" WS-RECORDS-POSTED
+           DISPLAY "RECORDS_SKIPPED=" WS-RECORDS-SKIPPED
+           STOP RUN.
+
+      * A missing checkpoint file (first run of this queue) leaves
+      * WS-RESUME-FROM at zero, so every record is posted.
+      *
+      * WS-LAST-POSTED-SEQ starts out equal to WS-RESUME-FROM, not
+      * zero, so that a run which posts nothing new (everything is
+      * at or below the checkpoint) rewrites the checkpoint file with
+      * the same value instead of resetting it back to zero.
+       READ-CHECKPOINT-PARA.
+           MOVE ZERO TO WS-RESUME-FROM
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "35"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-LAST-SEQUENCE-NO TO WS-RESUME-FROM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           MOVE WS-RESUME-FROM TO WS-LAST-POSTED-SEQ.
+
+       OPEN-FILES-PARA.
+           MOVE "N" TO WS-EOF-SW
+           OPEN INPUT BATCH-QUEUE-FILE
+           IF WS-BATCHQ-STATUS = "35"
+               MOVE "Y" TO WS-EOF-SW
+           END-IF
+
+           OPEN I-O ACCOUNT-MASTER-FILE
+           IF WS-ACCT-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF.
+
+       CLOSE-FILES-PARA.
+           IF WS-BATCHQ-STATUS NOT = "35"
+               CLOSE BATCH-QUEUE-FILE
+           END-IF
+           CLOSE ACCOUNT-MASTER-FILE.
+
+      * Records at or below the checkpoint were already committed by
+      * an earlier run of this same queue, so they are counted and
+      * skipped rather than posted a second time.
+       PROCESS-QUEUE-PARA.
+           READ BATCH-QUEUE-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   IF BQ-SEQUENCE-NO > WS-RESUME-FROM
+                       PERFORM POST-RECORD-PARA
+                   ELSE
+                       ADD 1 TO WS-RECORDS-SKIPPED
+                   END-IF
+           END-READ.
+
+       POST-RECORD-PARA.
+           MOVE BQ-PLAYER-ID    TO WS-PLAYER-ID
+           MOVE BQ-AMOUNT-CENTS TO WS-AMOUNT-CENTS
+           PERFORM READ-ACCOUNT-PARA
+
+           EVALUATE BQ-TXN-TYPE
+               WHEN "CREDIT"
+                   MOVE "N" TO WS-OVERFLOW-SW
+                   COMPUTE WS-NEW-BALANCE-CENTS =
+                       WS-BALANCE-CENTS + WS-AMOUNT-CENTS
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-OVERFLOW-SW
+                   END-COMPUTE
+                   IF WS-OVERFLOW OR
+                      WS-NEW-BALANCE-CENTS > WS-MAX-BALANCE-CENTS
+                       MOVE "REVIEW-REQUIRED"  TO WS-STATUS
+                       MOVE WS-BALANCE-CENTS   TO WS-NEW-BALANCE-CENTS
+                   ELSE
+                       MOVE "OK" TO WS-STATUS
+                   END-IF
+               WHEN "DEBIT"
+                   IF WS-BALANCE-CENTS < WS-AMOUNT-CENTS
+                       MOVE "INSUFFICIENT"     TO WS-STATUS
+                       MOVE WS-BALANCE-CENTS   TO WS-NEW-BALANCE-CENTS
+                   ELSE
+                       COMPUTE WS-NEW-BALANCE-CENTS =
+                           WS-BALANCE-CENTS - WS-AMOUNT-CENTS
+                       MOVE "OK" TO WS-STATUS
+                   END-IF
+               WHEN OTHER
+                   MOVE "ERROR"            TO WS-STATUS
+                   MOVE WS-BALANCE-CENTS   TO WS-NEW-BALANCE-CENTS
+           END-EVALUATE
+
+           PERFORM UPDATE-ACCOUNT-PARA
+           PERFORM WRITE-JOURNAL-PARA
+
+           MOVE BQ-SEQUENCE-NO TO WS-LAST-POSTED-SEQ
+           ADD 1 TO WS-RECORDS-POSTED
+           PERFORM WRITE-CHECKPOINT-PARA.
+
+       READ-ACCOUNT-PARA.
+           MOVE "N" TO WS-NEW-ACCOUNT-SW
+           MOVE WS-PLAYER-ID TO ACCT-PLAYER-ID
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   MOVE "Y"  TO WS-NEW-ACCOUNT-SW
+                   MOVE ZERO TO WS-BALANCE-CENTS
+               NOT INVALID KEY
+                   MOVE ACCT-BALANCE-CENTS TO WS-BALANCE-CENTS
+           END-READ.
+
+      * Only rewrites the account master when the posting was
+      * approved; a rejected (INSUFFICIENT/ERROR) entry must never
+      * change the stored balance.
+       UPDATE-ACCOUNT-PARA.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TS-TIME FROM TIME
+
+           IF WS-STATUS = "OK"
+               MOVE WS-PLAYER-ID         TO ACCT-PLAYER-ID
+               MOVE WS-NEW-BALANCE-CENTS TO ACCT-BALANCE-CENTS
+               MOVE WS-TIMESTAMP         TO ACCT-LAST-UPDATED
+               IF WS-NEW-ACCOUNT
+                   WRITE ACCT-MASTER-RECORD
+               ELSE
+                   REWRITE ACCT-MASTER-RECORD
+               END-IF
+           END-IF.
+
+       WRITE-JOURNAL-PARA.
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JOURNAL-STATUS = "35"
+               OPEN OUTPUT JOURNAL-FILE
+               CLOSE JOURNAL-FILE
+               OPEN EXTEND JOURNAL-FILE
+           END-IF
+
+           MOVE WS-PLAYER-ID          TO JRNL-PLAYER-ID
+           MOVE WS-TIMESTAMP          TO JRNL-TIMESTAMP
+           MOVE BQ-TXN-TYPE           TO JRNL-TXN-TYPE
+           MOVE WS-BALANCE-CENTS      TO JRNL-BALANCE-BEFORE
+           MOVE WS-AMOUNT-CENTS       TO JRNL-AMOUNT-CENTS
+           MOVE WS-NEW-BALANCE-CENTS  TO JRNL-BALANCE-AFTER
+           MOVE WS-STATUS             TO JRNL-STATUS
+
+           WRITE JOURNAL-RECORD
+
+           CLOSE JOURNAL-FILE.
+
+      * Rewritten after every posting (see POST-RECORD-PARA) so a
+      * crash mid-run never reposts a transaction already committed
+      * to ACCOUNT-MASTER, and once more at end of run to cover the
+      * case where nothing new was posted at all.
+       WRITE-CHECKPOINT-PARA.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-LAST-POSTED-SEQ TO CKPT-LAST-SEQUENCE-NO
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
