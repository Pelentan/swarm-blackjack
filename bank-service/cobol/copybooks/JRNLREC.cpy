@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * JRNLREC - transaction journal record layout.
+      * Shared by CALC-CREDIT, VALIDATE-DEBIT and RECON-REPORT.
+      * One record is appended per program invocation (or per item
+      * within a batch run) to the append-only transaction journal.
+      *----------------------------------------------------------------*
+       01 JOURNAL-RECORD.
+           05 JRNL-PLAYER-ID           PIC X(10).
+           05 JRNL-TIMESTAMP           PIC X(16).
+           05 JRNL-TXN-TYPE            PIC X(10).
+           05 JRNL-BALANCE-BEFORE      PIC S9(15).
+           05 JRNL-AMOUNT-CENTS        PIC S9(15).
+           05 JRNL-BALANCE-AFTER       PIC S9(15).
+           05 JRNL-STATUS              PIC X(15).
