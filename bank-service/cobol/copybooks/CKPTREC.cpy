@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      * CKPTREC - overnight batch checkpoint record layout. A single
+      * record holding the BQ-SEQUENCE-NO of the last batch queue
+      * record fully posted and journaled. BATCH-POST rewrites the
+      * checkpoint file (overwriting the one record) after every
+      * posting and again at end of run, so a restarted run knows
+      * where to resume instead of reposting the whole queue.
+      *----------------------------------------------------------------*
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-SEQUENCE-NO PIC 9(06).
