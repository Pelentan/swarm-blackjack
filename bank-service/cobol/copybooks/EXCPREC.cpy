@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * EXCPREC - rejected (insufficient-funds) debit exception
+      * record layout. Appended by VALIDATE-DEBIT for every debit
+      * attempt that comes back STATUS=INSUFFICIENT, separately from
+      * the general transaction journal, so the exception file can
+      * be scanned on its own for patterns such as stolen credentials
+      * or chip-dumping without wading through approved traffic.
+      *----------------------------------------------------------------*
+       01 EXCEPTION-RECORD.
+           05 EXC-PLAYER-ID            PIC X(10).
+           05 EXC-TIMESTAMP            PIC X(16).
+           05 EXC-ATTEMPTED-CENTS      PIC S9(15).
+           05 EXC-BALANCE-CENTS        PIC S9(15).
