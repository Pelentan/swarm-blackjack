@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * ACCTMAST - player account master record layout.
+      * Keyed by ACCT-PLAYER-ID. Shared by CALC-CREDIT and
+      * VALIDATE-DEBIT so both serialize balance updates through the
+      * same indexed file instead of trusting a caller-supplied
+      * balance on every call.
+      *----------------------------------------------------------------*
+       01 ACCT-MASTER-RECORD.
+           05 ACCT-PLAYER-ID           PIC X(10).
+           05 ACCT-BALANCE-CENTS       PIC S9(15).
+           05 ACCT-LAST-UPDATED        PIC X(16).
