@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      * TBLLIMIT - per-table bet limit record layout.
+      * Keyed by TBL-TABLE-ID. Read by VALIDATE-DEBIT to reject bets
+      * outside the configured min/max for the table a debit is for.
+      *----------------------------------------------------------------*
+       01 TABLE-LIMIT-RECORD.
+           05 TBL-TABLE-ID             PIC X(08).
+           05 TBL-MIN-BET-CENTS        PIC S9(15).
+           05 TBL-MAX-BET-CENTS        PIC S9(15).
