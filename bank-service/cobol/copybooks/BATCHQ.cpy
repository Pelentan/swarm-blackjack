@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      * BATCHQ - queued overnight batch transaction record layout.
+      * One record per credit or debit to post. Read by BATCH-POST in
+      * ascending BQ-SEQUENCE-NO order; the sequence number is also
+      * what the checkpoint file (see copybooks/CKPTREC.cpy) records
+      * as "last committed" for restart.
+      *----------------------------------------------------------------*
+       01 BATCH-QUEUE-RECORD.
+           05 BQ-SEQUENCE-NO       PIC 9(06).
+           05 BQ-TXN-TYPE          PIC X(06).
+           05 BQ-PLAYER-ID         PIC X(10).
+           05 BQ-AMOUNT-CENTS      PIC S9(15).
