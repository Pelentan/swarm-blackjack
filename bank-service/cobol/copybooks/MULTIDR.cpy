@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      * MULTIDR - multi-debit queue record layout.
+      * One record per bet in a split / double-down action, all for
+      * the one account named by PLAYER_ID. Read by VALIDATE-DEBIT
+      * when MODE=MULTI to validate the whole batch all-or-nothing.
+      *
+      * MD-PLAYER-ID is cross-checked against PLAYER_ID as each entry
+      * is loaded, so a queue record that doesn't belong to the
+      * calling player's batch is caught (STATUS=PLAYER-MISMATCH)
+      * instead of being validated and journaled against the wrong
+      * account.
+      *----------------------------------------------------------------*
+       01 MULTI-DEBIT-RECORD.
+           05 MD-SEQUENCE-NO           PIC 9(03).
+           05 MD-PLAYER-ID             PIC X(10).
+           05 MD-DEBIT-CENTS           PIC S9(15).
+           05 MD-TABLE-ID              PIC X(08).
