@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * XFERRESP - fixed request/response record for CALC-CREDIT and
+      * VALIDATE-DEBIT. Both programs write one of these records to
+      * their response file (see WRITE-RESPONSE-PARA in each) in
+      * place of free-text stdout STATUS=/NEW_BALANCE_CENTS= lines,
+      * so a caller reads one fixed layout instead of parsing text.
+      *----------------------------------------------------------------*
+       01 XFER-RESPONSE-RECORD.
+           05 XFER-PLAYER-ID           PIC X(10).
+           05 XFER-AMOUNT-CENTS        PIC S9(15).
+           05 XFER-STATUS              PIC X(15).
+           05 XFER-NEW-BALANCE-CENTS   PIC S9(15).
+           05 XFER-RAKE-CENTS          PIC S9(15).
+           05 XFER-ERROR-CODE          PIC 9(04).
